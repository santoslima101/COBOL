@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author:Santos Lima
+      * Date:17/11/2021
+      * Purpose:Migracao unica de contatos.dat para a chave ID-CONTATO
+      *         ampliada de PIC 9(02) para PIC 9(06).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO-REINDEX.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS-ORIGEM ASSIGN TO
+               WS-CAMINHO-DADOS-BAK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO-ANTIGO
+               FILE STATUS IS WS-FS-ORIGEM.
+
+               SELECT CONTATOS-DESTINO ASSIGN TO
+               WS-CAMINHO-DADOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               FILE STATUS IS WS-FS-DESTINO.
+
+               SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+               SELECT CONTROLE-ID ASSIGN TO
+               WS-CAMINHO-CONTROLE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CHAVE-CONTROLE
+               FILE STATUS IS WS-FS-CONTROLE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *ARQUIVO ANTIGO, COM A CHAVE DE 2 DIGITOS (BACKUP DO ORIGINAL)
+       FD CONTATOS-ORIGEM.
+          COPY FD-CONTT-OLD.
+      *ARQUIVO NOVO, COM A CHAVE AMPLIADA (LAYOUT FD-CONTT ATUAL)
+       FD CONTATOS-DESTINO.
+          COPY FD-CONTT.
+
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       FD CONTROLE-ID.
+          COPY FD-CONTROLE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ORIGEM              PIC 99.
+          88 FS-ORIGEM-OK           VALUE 0.
+       77 WS-FS-DESTINO             PIC 99.
+          88 FS-DESTINO-OK          VALUE 0.
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+       77 WS-CONT-MIGRADOS          PIC 9(06) VALUE ZEROS.
+       77 WS-ID-MAXIMO              PIC 9(06) VALUE ZEROS.
+       77 WS-TENTATIVAS             PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS         PIC 9(02) VALUE 3.
+          COPY CONFIG-WS.
+          COPY CONTROLE-ID-WS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+            DISPLAY '***MIGRACAO DE CONTATOS (CHAVE 2 P/ 6 DIGITOS)***'
+            PERFORM P100-MIGRAR
+            PERFORM P150-ATUALIZA-CONTROLE
+            PERFORM P900-FIM
+           .
+       P100-MIGRAR.
+           SET EOF-OK               TO FALSE
+
+           OPEN INPUT CONTATOS-ORIGEM
+
+      *so abre (e recria) o arquivo de destino depois de confirmar que
+      *o backup de origem existe; assim uma falha ao abrir a origem
+      *nunca trunca o contatos.dat em produção
+           IF FS-ORIGEM-OK THEN
+               OPEN OUTPUT CONTATOS-DESTINO
+               IF FS-DESTINO-OK THEN
+                   PERFORM UNTIL EOF-OK
+                       READ CONTATOS-ORIGEM
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               IF ID-CONTATO-ANTIGO > WS-ID-MAXIMO THEN
+                                   MOVE ID-CONTATO-ANTIGO
+                                        TO WS-ID-MAXIMO
+                               END-IF
+                               MOVE ID-CONTATO-ANTIGO TO ID-CONTATO
+                               MOVE NM-CONTATO-ANTIGO TO NM-CONTATO
+                               MOVE SPACES TO FONE-CONTATO
+                                              EMAIL-CONTATO
+                                              ENDERECO-CONTATO
+                                              CATEGORIA-CONTATO
+                               SET CONTATO-ATIVO TO TRUE
+                               WRITE REG-CONTATOS
+                                   INVALID KEY
+                                      DISPLAY 'REGISTRO DUPLICADO: '
+                                              ID-CONTATO-ANTIGO
+                                   NOT INVALID KEY
+                                      ADD 1 TO WS-CONT-MIGRADOS
+                               END-WRITE
+                       END-READ
+                   END-PERFORM
+                   DISPLAY 'TOTAL DE REGISTROS MIGRADOS: '
+                           WS-CONT-MIGRADOS
+                   CLOSE CONTATOS-DESTINO
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DESTINO!'
+                   DISPLAY 'FILE STATUS DESTINO: ' WS-FS-DESTINO
+               END-IF
+               CLOSE CONTATOS-ORIGEM
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ORIGEM (BACKUP)!'
+               DISPLAY 'FILE STATUS ORIGEM.: ' WS-FS-ORIGEM
+           END-IF
+           .
+       P300-FIM.
+          COPY CONFIG-CARREGA.
+          COPY ATUALIZA-ULTIMO-ID.
+       P900-FIM.
+            GOBACK.
+       END PROGRAM MODULO-REINDEX.
