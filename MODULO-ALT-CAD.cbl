@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author:Santos Lima
+      * Date:17/11/2021
+      * Purpose:Alterar Contatos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO-ALT-CAD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CAMINHO-DADOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT LOG-TRANSACOES ASSIGN TO
+               WS-CAMINHO-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *NÃO COPIE O TITULO COM O FD
+       FD CONTATOS.
+          COPY FD-CONTT.
+
+       FD LOG-TRANSACOES.
+          COPY FD-LOG.
+
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO              PIC X(132) VALUE SPACES.
+      *O FILLER REDEFINES preenche os espaços vazios
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO         PIC 9(06).
+          03 WS-NM-CONTATO         PIC X(20).
+          03 WS-FONE-CONTATO       PIC X(15).
+          03 WS-EMAIL-CONTATO      PIC X(40).
+          03 WS-ENDERECO-CONTATO   PIC X(40).
+          03 WS-STATUS-CONTATO     PIC X(01).
+          03 WS-CATEGORIA-CONTATO  PIC X(10).
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+      *status de conflito de bloqueio quando outro processo
+      *esta usando o mesmo contatos.dat ao mesmo tempo
+          88 FS-BLOQUEIO           VALUE 91 99.
+       77 WS-TENTATIVAS            PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS        PIC 9(02) VALUE 3.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                  PIC X.
+          88 EXIT-OK               VALUE 'f' FALSE 'N'.
+       77 WS-CONFIRM                PIC X VALUE SPACES.
+          COPY WS-LOG.
+          COPY CONFIG-WS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM           PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+            DISPLAY '***ALTERACAO DE CONTATOS***'
+            SET EXIT-OK            TO FALSE
+            PERFORM P3OO-ALTERAR THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+           .
+       P3OO-ALTERAR.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           MOVE SPACES             TO WS-CONFIRM
+
+           PERFORM P170-ABRE-CONTATOS
+
+           IF FS-OK THEN
+               DISPLAY 'Informe o numero de identificacao do contato:'
+               ACCEPT ID-CONTATO
+
+               READ CONTATOS INTO WS-REGISTRO
+                       KEY IS ID-CONTATO
+                       INVALID KEY
+                          DISPLAY 'CONTATO NAO CADASTRADO!'
+                       NOT INVALID KEY
+                          DISPLAY 'Nome Atual.: ' WS-NM-CONTATO
+                          DISPLAY 'Telefone...: ' WS-FONE-CONTATO
+                          DISPLAY 'Email......: ' WS-EMAIL-CONTATO
+                          DISPLAY 'Endereco...: ' WS-ENDERECO-CONTATO
+                          MOVE WS-NM-CONTATO   TO WS-LOG-ANTES
+                          DISPLAY 'Informe o novo nome do contato:'
+                          ACCEPT WS-NM-CONTATO
+                          MOVE WS-NM-CONTATO   TO NM-CONTATO
+
+                          DISPLAY 'Confirma a alteracao?'
+                                  'Tecle <S> para prosseguir.'
+                                 'Tecle qualquer tecla para cancelar'
+                          ACCEPT WS-CONFIRM
+                          IF WS-CONFIRM EQUAL 'S' THEN
+                               MOVE 0 TO WS-TENTATIVAS
+                               PERFORM WITH TEST AFTER
+                                       UNTIL NOT FS-BLOQUEIO OR
+                                             WS-TENTATIVAS >=
+                                             WS-MAX-TENTATIVAS
+                                   REWRITE REG-CONTATOS
+                                   IF FS-BLOQUEIO THEN
+                                       ADD 1 TO WS-TENTATIVAS
+                                       DISPLAY 'CONTATOS.DAT EM USO'
+                                               ' POR OUTRO PROCESSO,'
+                                               ' TENTANDO GRAVAR'
+                                               ' NOVAMENTE...'
+                                   END-IF
+                               END-PERFORM
+
+                               IF FS-BLOQUEIO THEN
+                                   DISPLAY 'NAO FOI POSSIVEL GRAVAR:'
+                                           ' ARQUIVO CONTINUA EM USO.'
+                                           ' TENTE NOVAMENTE MAIS'
+                                           ' TARDE.'
+                               ELSE
+                                   MOVE 'ALTERACAO' TO WS-LOG-OPERACAO
+                                   MOVE ID-CONTATO  TO WS-LOG-ID
+                                   MOVE NM-CONTATO  TO WS-LOG-DEPOIS
+                                   PERFORM P500-GRAVA-LOG
+                                   DISPLAY
+                                       'Contato alterado com sucesso!'
+                               END-IF
+                          ELSE
+                              DISPLAY 'Alteracao cancelada.'
+                          END-IF
+               END-READ
+           ELSE
+               IF FS-BLOQUEIO THEN
+                   DISPLAY 'ARQUIVO DE CONTATOS EM USO POR OUTRO'
+                           ' PROCESSO. TENTE NOVAMENTE MAIS TARDE.'
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
+                   DISPLAY 'FILE STATUS:' WS-FS
+               END-IF
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY
+                 'TECLE:'
+                 '<QUALQUER TECLA>para continuar,ou <f> para finalizar.'
+           ACCEPT  WS-EXIT
+           .
+       P300-FIM.
+          COPY GRAVA-LOG.
+          COPY CONFIG-CARREGA.
+       P170-ABRE-CONTATOS.
+           MOVE 0 TO WS-TENTATIVAS
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT FS-BLOQUEIO OR
+                         WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+               OPEN I-O CONTATOS
+               IF FS-BLOQUEIO THEN
+                   ADD 1 TO WS-TENTATIVAS
+                   DISPLAY 'CONTATOS.DAT EM USO POR OUTRO PROCESSO,'
+                           ' TENTANDO ABRIR NOVAMENTE...'
+               END-IF
+           END-PERFORM
+           .
+       P900-FIM .
+            GOBACK.
+       END PROGRAM MODULO-ALT-CAD.
