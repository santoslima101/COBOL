@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:Santos Lima
+      * Date:17/11/2021
+      * Purpose:Consultar Contatos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO-CONSULTAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CAMINHO-DADOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *NÃO COPIE O TITULO COM O FD
+       FD CONTATOS.
+          COPY FD-CONTT.
+
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO              PIC X(132) VALUE SPACES.
+      *O FILLER REDEFINES preenche os espaços vazios
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO         PIC 9(06).
+          03 WS-NM-CONTATO         PIC X(20).
+          03 WS-FONE-CONTATO       PIC X(15).
+          03 WS-EMAIL-CONTATO      PIC X(40).
+          03 WS-ENDERECO-CONTATO   PIC X(40).
+          03 WS-STATUS-CONTATO     PIC X(01).
+          03 WS-CATEGORIA-CONTATO  PIC X(10).
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                  PIC X.
+          88 EXIT-OK               VALUE 'f' FALSE 'N'.
+          COPY CONFIG-WS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM           PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+            DISPLAY '***CONSULTAR CONTATOS***'
+            SET EXIT-OK            TO FALSE
+            PERFORM P3OO-CONSULTAR THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+           .
+       P3OO-CONSULTAR.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               DISPLAY 'Informe o numero de identificacao do contato:'
+               ACCEPT ID-CONTATO
+
+               READ CONTATOS INTO WS-REGISTRO
+                       KEY IS ID-CONTATO
+                       INVALID KEY
+                          DISPLAY 'CONTATO NAO CADASTRADO!'
+                       NOT INVALID KEY
+                          DISPLAY 'ID.......: ' WS-ID-CONTATO
+                          DISPLAY 'Nome.....: ' WS-NM-CONTATO
+                          DISPLAY 'Telefone.: ' WS-FONE-CONTATO
+                          DISPLAY 'Email....: ' WS-EMAIL-CONTATO
+                          DISPLAY 'Endereco.: ' WS-ENDERECO-CONTATO
+               END-READ
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
+               DISPLAY 'FILE STATUS:' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY
+                 'TECLE:'
+                 '<QUALQUER TECLA>para continuar,ou <f> para finalizar.'
+           ACCEPT  WS-EXIT
+           .
+       P300-FIM.
+          COPY CONFIG-CARREGA.
+       P900-FIM .
+            GOBACK.
+       END PROGRAM MODULO-CONSULTAR.
