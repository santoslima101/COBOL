@@ -1,99 +1,218 @@
-      ******************************************************************
-      * Author:Santos Lima
-      * Date:16/11/2021
-      * Purpose:Excluir Contatos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODULO-EXCLUIR.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'D:\Codigos Cobol\bin\Modulo\bin\contatos.dat'
-               ORGANISATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS ID-CONTATO
-               FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      *NÃO COPIE O TITULO COM O FD
-       FD CONTATOS.
-          COPY FD-CONTT.
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO              PIC X(22) VALUE SPACES.
-      *O FILLER REDEFINES preenche os espaços vazios
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO         PIC 9(02).
-          03 WS-NM-CONTATO         PIC X(20).
-       77 WS-FS                    PIC 99.
-          88 FS-OK                 VALUE 0.
-       77 WS-EOF                   PIC X.
-          88 EOF-OK                VALUE 'S' FALSE 'N'.
-       77 WS-EXIT                  PIC X.
-          88 EXIT-OK               VALUE 'f' FALSE 'N'.
-       77 WS-CONFIRM               PIC X VALUE SPACES.
-
-       LINKAGE SECTION.
-       01 LK-COM-AREA.
-          03 LK-MENSAGEM           PIC X(20).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-
-       MAIN-PROCEDURE.
-            DISPLAY '***EXCLUIR DE CONTATOS***'
-            SET EXIT-OK            TO FALSE
-            PERFORM P3OO-EXCLUIR THRU P300-FIM UNTIL EXIT-OK
-            PERFORM P900-FIM
-           .
-       P3OO-EXCLUIR.
-           SET EOF-OK              TO FALSE
-           SET FS-OK               TO TRUE
-
-           MOVE SPACES             TO WS-CONFIRM
-
-           OPEN I-O CONTATOS
-
-           IF FS-OK THEN
-               DISPLAY 'Informe o numero de identificacao do contato:'
-               ACCEPT ID-CONTATO
-
-               READ CONTATOS INTO WS-REGISTRO
-                       KEY IS ID-CONTATO
-                       INVALID KEY
-                          DISPLAY 'CONTATO NAO CADASTRADO!'
-                       NOT INVALID KEY
-                          DISPLAY  'Nome Atual: ' WS-NM-CONTATO
-                          DISPLAY 'Tem certeza que deseja excluir?'
-                                  'Tecle <S> para prosseguir.'
-                                 'Tecle qualquer tecla para nao excluir'
-                          ACCEPT WS-CONFIRM
-                          IF WS-CONFIRM EQUAL 'S' THEN
-                               DELETE CONTATOS RECORD
-                               DISPLAY 'Contato excluido com sucesso!'
-                          ELSE
-                              DISPLAY 'Exclusao negada.'
-                          END-IF
-
-               END-READ
-           ELSE
-               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
-               DISPLAY 'FILE STATUS:' WS-FS
-           END-IF
-
-           CLOSE CONTATOS
-
-           DISPLAY
-                 'TECLE:'
-                 '<QUALQUER TECLA>para continuar,ou <f> para finalizar.'
-           ACCEPT  WS-EXIT
-           .
-       P300-FIM.
-       P900-FIM .
-            GOBACK.
-       END PROGRAM MODULO-EXCLUIR.
+      ******************************************************************
+      * Author:Santos Lima
+      * Date:16/11/2021
+      * Purpose:Excluir Contatos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO-EXCLUIR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CAMINHO-DADOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT LOG-TRANSACOES ASSIGN TO
+               WS-CAMINHO-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *NÃO COPIE O TITULO COM O FD
+       FD CONTATOS.
+          COPY FD-CONTT.
+
+       FD LOG-TRANSACOES.
+          COPY FD-LOG.
+
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO              PIC X(132) VALUE SPACES.
+      *O FILLER REDEFINES preenche os espaços vazios
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO         PIC 9(06).
+          03 WS-NM-CONTATO         PIC X(20).
+          03 WS-FONE-CONTATO       PIC X(15).
+          03 WS-EMAIL-CONTATO      PIC X(40).
+          03 WS-ENDERECO-CONTATO   PIC X(40).
+          03 WS-STATUS-CONTATO     PIC X(01).
+          03 WS-CATEGORIA-CONTATO  PIC X(10).
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+      *status de conflito de bloqueio quando outro processo
+      *esta usando o mesmo contatos.dat ao mesmo tempo
+          88 FS-BLOQUEIO           VALUE 91 99.
+       77 WS-TENTATIVAS            PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS        PIC 9(02) VALUE 3.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                  PIC X.
+          88 EXIT-OK               VALUE 'f' FALSE 'N'.
+       77 WS-CONFIRM               PIC X VALUE SPACES.
+       77 WS-ACAO                  PIC X VALUE SPACES.
+          88 ACAO-EXCLUIR          VALUE 'E'.
+          88 ACAO-RESTAURAR        VALUE 'R'.
+          COPY WS-LOG.
+          COPY CONFIG-WS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM           PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+            DISPLAY '***EXCLUIR DE CONTATOS***'
+            SET EXIT-OK            TO FALSE
+            PERFORM P3OO-EXCLUIR THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+           .
+       P3OO-EXCLUIR.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           MOVE SPACES             TO WS-CONFIRM
+           MOVE SPACES             TO WS-ACAO
+
+           PERFORM P170-ABRE-CONTATOS
+
+           IF FS-OK THEN
+               DISPLAY 'Informe o numero de identificacao do contato:'
+               ACCEPT ID-CONTATO
+
+               READ CONTATOS INTO WS-REGISTRO
+                       KEY IS ID-CONTATO
+                       INVALID KEY
+                          DISPLAY 'CONTATO NAO CADASTRADO!'
+                       NOT INVALID KEY
+                          DISPLAY  'Nome Atual.: ' WS-NM-CONTATO
+                          DISPLAY  'Telefone...: ' WS-FONE-CONTATO
+                          DISPLAY  'Email......: ' WS-EMAIL-CONTATO
+                          DISPLAY  'Endereco...: ' WS-ENDERECO-CONTATO
+                          DISPLAY  'Categoria..: ' WS-CATEGORIA-CONTATO
+                          IF CONTATO-ATIVO THEN
+                             DISPLAY '   Situacao: ATIVO'
+                          ELSE
+                             DISPLAY '   Situacao: INATIVO'
+                          END-IF
+                          DISPLAY 'Tecle <E> para excluir ou'
+                                  '<R> para restaurar o contato.'
+                          ACCEPT WS-ACAO
+                          IF ACAO-EXCLUIR AND CONTATO-INATIVO THEN
+                             DISPLAY 'CONTATO JA ESTA INATIVO!'
+                          ELSE
+                             IF ACAO-RESTAURAR AND CONTATO-ATIVO THEN
+                                DISPLAY 'CONTATO JA ESTA ATIVO!'
+                             ELSE
+                                IF ACAO-EXCLUIR OR ACAO-RESTAURAR THEN
+                                   PERFORM P450-CONFIRMA-ACAO
+                                ELSE
+                                   DISPLAY 'ACAO INVALIDA!'
+                                END-IF
+                             END-IF
+                          END-IF
+
+               END-READ
+           ELSE
+               IF FS-BLOQUEIO THEN
+                   DISPLAY 'ARQUIVO DE CONTATOS EM USO POR OUTRO'
+                           ' PROCESSO. TENTE NOVAMENTE MAIS TARDE.'
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
+                   DISPLAY 'FILE STATUS:' WS-FS
+               END-IF
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY
+                 'TECLE:'
+                 '<QUALQUER TECLA>para continuar,ou <f> para finalizar.'
+           ACCEPT  WS-EXIT
+           .
+       P300-FIM.
+          COPY GRAVA-LOG.
+          COPY CONFIG-CARREGA.
+       P170-ABRE-CONTATOS.
+           MOVE 0 TO WS-TENTATIVAS
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT FS-BLOQUEIO OR
+                         WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+               OPEN I-O CONTATOS
+               IF FS-BLOQUEIO THEN
+                   ADD 1 TO WS-TENTATIVAS
+                   DISPLAY 'CONTATOS.DAT EM USO POR OUTRO PROCESSO,'
+                           ' TENTANDO ABRIR NOVAMENTE...'
+               END-IF
+           END-PERFORM
+           .
+       P450-CONFIRMA-ACAO.
+           IF ACAO-EXCLUIR THEN
+               DISPLAY 'Tem certeza que deseja excluir?'
+                       'Tecle <S> para prosseguir.'
+                      'Tecle qualquer tecla para nao excluir'
+           ELSE
+               DISPLAY 'Tem certeza que deseja restaurar?'
+                       'Tecle <S> para prosseguir.'
+                      'Tecle qualquer tecla para nao restaurar'
+           END-IF
+           ACCEPT WS-CONFIRM
+           IF WS-CONFIRM EQUAL 'S' THEN
+               IF ACAO-EXCLUIR THEN
+                   SET CONTATO-INATIVO TO TRUE
+                   MOVE 'EXCLUSAO'     TO WS-LOG-OPERACAO
+                   MOVE 'ATIVO'        TO WS-LOG-ANTES
+                   MOVE 'INATIVO'      TO WS-LOG-DEPOIS
+               ELSE
+                   SET CONTATO-ATIVO TO TRUE
+                   MOVE 'RESTAURA'     TO WS-LOG-OPERACAO
+                   MOVE 'INATIVO'      TO WS-LOG-ANTES
+                   MOVE 'ATIVO'        TO WS-LOG-DEPOIS
+               END-IF
+               MOVE ID-CONTATO     TO WS-LOG-ID
+
+               MOVE 0 TO WS-TENTATIVAS
+               PERFORM WITH TEST AFTER
+                       UNTIL NOT FS-BLOQUEIO OR
+                             WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+                   REWRITE REG-CONTATOS
+                   IF FS-BLOQUEIO THEN
+                       ADD 1 TO WS-TENTATIVAS
+                       DISPLAY 'CONTATOS.DAT EM USO POR OUTRO PROCESSO,'
+                               ' TENTANDO GRAVAR NOVAMENTE...'
+                   END-IF
+               END-PERFORM
+
+               IF FS-BLOQUEIO THEN
+                   DISPLAY 'NAO FOI POSSIVEL GRAVAR: ARQUIVO CONTINUA'
+                           ' EM USO. TENTE NOVAMENTE MAIS TARDE.'
+               ELSE
+                   PERFORM P500-GRAVA-LOG
+                   IF ACAO-EXCLUIR THEN
+                       DISPLAY 'Contato excluido com sucesso!'
+                   ELSE
+                       DISPLAY 'Contato restaurado com sucesso!'
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'Operacao cancelada.'
+           END-IF
+           .
+       P900-FIM .
+            GOBACK.
+       END PROGRAM MODULO-EXCLUIR.
