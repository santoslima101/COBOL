@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author:Santos Lima
+      * Date:17/11/2021
+      * Purpose:Importacao em lote de Contatos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO-IMPORTA-LOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CAMINHO-DADOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT ARQUIVO-LOTE ASSIGN TO
+               WS-CAMINHO-LOTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+
+               SELECT LOG-TRANSACOES ASSIGN TO
+               WS-CAMINHO-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+               SELECT CONTROLE-ID ASSIGN TO
+               WS-CAMINHO-CONTROLE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CHAVE-CONTROLE
+               FILE STATUS IS WS-FS-CONTROLE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *NÃO COPIE O TITULO COM O FD
+       FD CONTATOS.
+          COPY FD-CONTT.
+
+       FD ARQUIVO-LOTE.
+       01 REG-LOTE                     PIC X(080).
+
+       FD LOG-TRANSACOES.
+          COPY FD-LOG.
+
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       FD CONTROLE-ID.
+          COPY FD-CONTROLE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+      *status de conflito de bloqueio quando outro processo
+      *esta usando o mesmo contatos.dat ao mesmo tempo
+          88 FS-BLOQUEIO           VALUE 91 99.
+       77 WS-FS-LOTE                PIC 99.
+          88 FS-LOTE-OK             VALUE 0.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-LOTE-ID                PIC 9(06).
+       77 WS-LOTE-NOME               PIC X(20).
+       77 WS-CONT-OK                 PIC 9(0003) VALUE ZEROS.
+       77 WS-CONT-REJ                PIC 9(0003) VALUE ZEROS.
+       77 WS-ID-MAXIMO               PIC 9(06) VALUE ZEROS.
+       77 WS-TENTATIVAS              PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS          PIC 9(02) VALUE 3.
+          COPY WS-LOG.
+          COPY CONFIG-WS.
+          COPY CONTROLE-ID-WS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM           PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+            DISPLAY '***IMPORTACAO EM LOTE DE CONTATOS***'
+            PERFORM P3OO-IMPORTAR THRU P300-FIM
+            PERFORM P900-FIM
+           .
+       P3OO-IMPORTAR.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           OPEN INPUT ARQUIVO-LOTE
+           IF NOT FS-LOTE-OK THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOTE!'
+           ELSE
+               PERFORM P170-ABRE-CONTATOS
+               IF WS-FS EQUAL 35 THEN
+                   OPEN OUTPUT CONTATOS
+               END-IF
+
+               IF FS-OK THEN
+                   PERFORM UNTIL EOF-OK
+                       READ ARQUIVO-LOTE INTO REG-LOTE
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               PERFORM P400-PROCESSA-LINHA
+                       END-READ
+                   END-PERFORM
+                   CLOSE CONTATOS
+                   PERFORM P150-ATUALIZA-CONTROLE
+               ELSE
+                   IF FS-BLOQUEIO THEN
+                       DISPLAY 'ARQUIVO DE CONTATOS EM USO POR OUTRO'
+                               ' PROCESSO. TENTE NOVAMENTE MAIS TARDE.'
+                   ELSE
+                       DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
+                       DISPLAY 'FILE STATUS:' WS-FS
+                   END-IF
+               END-IF
+
+               CLOSE ARQUIVO-LOTE
+
+               DISPLAY 'CONTATOS IMPORTADOS: ' WS-CONT-OK
+               DISPLAY 'CONTATOS REJEITADOS: ' WS-CONT-REJ
+           END-IF
+           .
+       P300-FIM.
+          COPY GRAVA-LOG.
+          COPY CONFIG-CARREGA.
+          COPY ATUALIZA-ULTIMO-ID.
+       P170-ABRE-CONTATOS.
+           MOVE 0 TO WS-TENTATIVAS
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT FS-BLOQUEIO OR
+                         WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+               OPEN I-O CONTATOS
+               IF FS-BLOQUEIO THEN
+                   ADD 1 TO WS-TENTATIVAS
+                   DISPLAY 'CONTATOS.DAT EM USO POR OUTRO PROCESSO,'
+                           ' TENTANDO ABRIR NOVAMENTE...'
+               END-IF
+           END-PERFORM
+           .
+       P400-PROCESSA-LINHA.
+           MOVE REG-LOTE(1:6)    TO WS-LOTE-ID
+           MOVE REG-LOTE(8:20)   TO WS-LOTE-NOME
+
+           IF WS-LOTE-ID > WS-ID-MAXIMO THEN
+               MOVE WS-LOTE-ID TO WS-ID-MAXIMO
+           END-IF
+
+           MOVE WS-LOTE-ID       TO ID-CONTATO
+           MOVE WS-LOTE-NOME     TO NM-CONTATO
+           MOVE SPACES           TO FONE-CONTATO
+                                     EMAIL-CONTATO
+                                     ENDERECO-CONTATO
+                                     CATEGORIA-CONTATO
+           SET CONTATO-ATIVO     TO TRUE
+
+           WRITE REG-CONTATOS
+                   INVALID KEY
+                      ADD 1 TO WS-CONT-REJ
+                      DISPLAY 'REJEITADO (ID JA EXISTE): ' WS-LOTE-ID
+                   NOT INVALID KEY
+                      ADD 1 TO WS-CONT-OK
+                      MOVE 'CADASTRO'       TO WS-LOG-OPERACAO
+                      MOVE ID-CONTATO       TO WS-LOG-ID
+                      MOVE SPACES           TO WS-LOG-ANTES
+                      MOVE NM-CONTATO       TO WS-LOG-DEPOIS
+                      PERFORM P500-GRAVA-LOG
+           END-WRITE
+           .
+       P900-FIM.
+            GOBACK.
+       END PROGRAM MODULO-IMPORTA-LOTE.
