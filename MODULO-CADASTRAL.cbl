@@ -1,93 +1,251 @@
-      ******************************************************************
-      * Author:Santos Lima
-      * Date:16/11/2021
-      * Purpose:Cadastrar Contatos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODULO-CADASTRAL.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'D:\Codigos Cobol\bin\Modulo\bin\contatos.dat'
-               ORGANISATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS ID-CONTATO
-               FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      *NÃO COPIE O TITULO COM O FD
-       FD CONTATOS.
-          COPY FD-CONTT.
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO              PIC X(22) VALUE SPACES.
-      *O FILLER REDEFINES preenche os espaços vazios
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO         PIC 9(02).
-          03 WS-NM-CONTATO         PIC X(20).
-       77 WS-FS                    PIC 99.
-          88 FS-OK                 VALUE 0.
-       77 WS-EOF                   PIC X.
-          88 EOF-OK                VALUE 'S' FALSE 'N'.
-       77 WS-EXIT                  PIC X.
-          88 EXIT-OK               VALUE 'f' FALSE 'N'.
-
-       LINKAGE SECTION.
-       01 LK-COM-AREA.
-          03 LK-MENSAGEM           PIC X(20).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-            DISPLAY '***CADASTRO DE CONTATOS***'
-            SET EXIT-OK            TO FALSE
-            PERFORM P3OO-CADASTRA THRU P300-FIM UNTIL EXIT-OK
-            PERFORM P900-FIM
-           .
-       P3OO-CADASTRA.
-           SET EOF-OK              TO FALSE
-           SET FS-OK               TO TRUE
-
-           DISPLAY 'PARA REGISTRAR UM CONTATO,INFORME:'
-           DISPLAY 'Um numero para a identificacao: '
-           ACCEPT WS-ID-CONTATO
-           DISPLAY 'Um nome para o contato:'
-           ACCEPT WS-NM-CONTATO
-
-           OPEN I-O CONTATOS
-      *serve para detalhar falhas quando o arquivo de leitura não existe
-           IF WS-FS EQUAL 35 THEN
-               OPEN OUTPUT CONTATOS
-           END-IF
-
-           IF FS-OK THEN
-               MOVE WS-ID-CONTATO          TO ID-CONTATO
-               MOVE WS-NM-CONTATO          TO NM-CONTATO
-
-               WRITE REG-CONTATOS
-                       INVALID KEY
-                          DISPLAY 'CONTATO JA CADASTRADO!'
-                       NOT INVALID KEY
-                          DISPLAY 'Contato gravado com sucesso!'
-               END-WRITE
-           ELSE
-               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
-               DISPLAY 'FILE STATUS:' WS-FS
-           END-IF
-
-           CLOSE CONTATOS
-
-           DISPLAY
-                 'TECLE:'
-                 '<QUALQUER TECLA>para continuar,ou <f> para finalizar.'
-           ACCEPT  WS-EXIT
-           .
-       P300-FIM.
-       P900-FIM .
-            GOBACK.
-       END PROGRAM MODULO-CADASTRAL.
+      ******************************************************************
+      * Author:Santos Lima
+      * Date:16/11/2021
+      * Purpose:Cadastrar Contatos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO-CADASTRAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CAMINHO-DADOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT LOG-TRANSACOES ASSIGN TO
+               WS-CAMINHO-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+               SELECT CONTROLE-ID ASSIGN TO
+               WS-CAMINHO-CONTROLE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CHAVE-CONTROLE
+               FILE STATUS IS WS-FS-CONTROLE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *NÃO COPIE O TITULO COM O FD
+       FD CONTATOS.
+          COPY FD-CONTT.
+
+       FD LOG-TRANSACOES.
+          COPY FD-LOG.
+
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       FD CONTROLE-ID.
+          COPY FD-CONTROLE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO              PIC X(132) VALUE SPACES.
+      *O FILLER REDEFINES preenche os espaços vazios
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO         PIC 9(06).
+          03 WS-NM-CONTATO         PIC X(20).
+          03 WS-FONE-CONTATO       PIC X(15).
+          03 WS-EMAIL-CONTATO      PIC X(40).
+          03 WS-ENDERECO-CONTATO   PIC X(40).
+          03 WS-STATUS-CONTATO     PIC X(01).
+          03 WS-CATEGORIA-CONTATO  PIC X(10).
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+      *status de conflito de bloqueio quando outro processo
+      *esta usando o mesmo contatos.dat ao mesmo tempo
+          88 FS-BLOQUEIO           VALUE 91 99.
+       77 WS-TENTATIVAS            PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS        PIC 9(02) VALUE 3.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                  PIC X.
+          88 EXIT-OK               VALUE 'f' FALSE 'N'.
+       77 WS-ARQUIVO-NOVO          PIC X VALUE 'N'.
+          88 ARQUIVO-NOVO          VALUE 'S'.
+       77 WS-NOME-DUPLICADO        PIC X VALUE 'N'.
+          88 NOME-DUPLICADO        VALUE 'S'.
+       77 WS-CHAVE-ATUAL           PIC 9(06) VALUE ZEROS.
+       77 WS-CONFIRM                PIC X VALUE SPACES.
+          COPY WS-LOG.
+          COPY CONFIG-WS.
+          COPY CONTROLE-ID-WS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM           PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+            DISPLAY '***CADASTRO DE CONTATOS***'
+            SET EXIT-OK            TO FALSE
+            PERFORM P3OO-CADASTRA THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+           .
+       P3OO-CADASTRA.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           DISPLAY 'PARA REGISTRAR UM CONTATO,INFORME:'
+           PERFORM P150-PROXIMO-ID
+           IF NOT ID-GERADO-OK THEN
+               DISPLAY 'NAO FOI POSSIVEL GERAR O NUMERO DE'
+                       ' IDENTIFICACAO. TENTE NOVAMENTE MAIS TARDE.'
+           ELSE
+           DISPLAY 'Numero de identificacao gerado: ' WS-ID-CONTATO
+           PERFORM P160-ACEITA-NOME
+           DISPLAY 'Um telefone para o contato:'
+           ACCEPT WS-FONE-CONTATO
+           DISPLAY 'Um email para o contato:'
+           ACCEPT WS-EMAIL-CONTATO
+           DISPLAY 'Um endereco para o contato:'
+           ACCEPT WS-ENDERECO-CONTATO
+           DISPLAY 'Uma categoria para o contato:'
+           ACCEPT WS-CATEGORIA-CONTATO
+
+           MOVE 'N'                TO WS-ARQUIVO-NOVO
+           PERFORM P170-ABRE-CONTATOS
+      *serve para detalhar falhas quando o arquivo de leitura não existe
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT CONTATOS
+               MOVE 'S'             TO WS-ARQUIVO-NOVO
+           END-IF
+
+           MOVE 'N'                TO WS-NOME-DUPLICADO
+           IF FS-OK AND NOT ARQUIVO-NOVO THEN
+               PERFORM P200-VERIFICA-NOME-DUPLICADO
+           END-IF
+
+           IF NOME-DUPLICADO THEN
+               DISPLAY 'JA EXISTE UM CONTATO COM NOME SEMELHANTE!'
+               DISPLAY 'Confirma mesmo assim o cadastro?'
+                       'Tecle <S> para prosseguir.'
+                      'Tecle qualquer tecla para cancelar'
+               ACCEPT WS-CONFIRM
+           ELSE
+               MOVE 'S'             TO WS-CONFIRM
+           END-IF
+
+           IF FS-OK AND WS-CONFIRM EQUAL 'S' THEN
+               MOVE WS-ID-CONTATO          TO ID-CONTATO
+               MOVE WS-NM-CONTATO          TO NM-CONTATO
+               MOVE WS-FONE-CONTATO        TO FONE-CONTATO
+               MOVE WS-EMAIL-CONTATO       TO EMAIL-CONTATO
+               MOVE WS-ENDERECO-CONTATO    TO ENDERECO-CONTATO
+               MOVE WS-CATEGORIA-CONTATO   TO CATEGORIA-CONTATO
+               SET CONTATO-ATIVO           TO TRUE
+
+               MOVE 0 TO WS-TENTATIVAS
+               PERFORM WITH TEST AFTER
+                       UNTIL NOT FS-BLOQUEIO OR
+                             WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+                   WRITE REG-CONTATOS
+                           INVALID KEY
+                              DISPLAY 'CONTATO JA CADASTRADO!'
+                           NOT INVALID KEY
+                              DISPLAY 'Contato gravado com sucesso!'
+                              MOVE 'CADASTRO'       TO WS-LOG-OPERACAO
+                              MOVE ID-CONTATO       TO WS-LOG-ID
+                              MOVE SPACES           TO WS-LOG-ANTES
+                              MOVE NM-CONTATO       TO WS-LOG-DEPOIS
+                              PERFORM P500-GRAVA-LOG
+                   END-WRITE
+                   IF FS-BLOQUEIO THEN
+                       ADD 1 TO WS-TENTATIVAS
+                       DISPLAY 'CONTATOS.DAT EM USO POR OUTRO PROCESSO,'
+                               ' TENTANDO GRAVAR NOVAMENTE...'
+                   END-IF
+               END-PERFORM
+               IF FS-BLOQUEIO THEN
+                   DISPLAY 'NAO FOI POSSIVEL GRAVAR: ARQUIVO CONTINUA'
+                           ' EM USO. TENTE NOVAMENTE MAIS TARDE.'
+               END-IF
+           ELSE
+               IF FS-BLOQUEIO THEN
+                   DISPLAY 'ARQUIVO DE CONTATOS EM USO POR OUTRO'
+                           ' PROCESSO. TENTE NOVAMENTE MAIS TARDE.'
+               ELSE
+                   IF NOT FS-OK THEN
+                       DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
+                       DISPLAY 'FILE STATUS:' WS-FS
+                   ELSE
+                       DISPLAY 'Cadastro cancelado.'
+                   END-IF
+               END-IF
+           END-IF
+
+           CLOSE CONTATOS
+           END-IF
+
+           DISPLAY
+                 'TECLE:'
+                 '<QUALQUER TECLA>para continuar,ou <f> para finalizar.'
+           ACCEPT  WS-EXIT
+           .
+       P300-FIM.
+          COPY GRAVA-LOG.
+          COPY CONFIG-CARREGA.
+          COPY PROXIMO-ID.
+       P170-ABRE-CONTATOS.
+           MOVE 0 TO WS-TENTATIVAS
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT FS-BLOQUEIO OR
+                         WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+               OPEN I-O CONTATOS
+               IF FS-BLOQUEIO THEN
+                   ADD 1 TO WS-TENTATIVAS
+                   DISPLAY 'CONTATOS.DAT EM USO POR OUTRO PROCESSO,'
+                           ' TENTANDO ABRIR NOVAMENTE...'
+               END-IF
+           END-PERFORM
+           .
+       P160-ACEITA-NOME.
+           MOVE SPACES TO WS-NM-CONTATO
+           PERFORM UNTIL FUNCTION LENGTH(FUNCTION TRIM(WS-NM-CONTATO))
+                          > 0
+               DISPLAY 'Um nome para o contato:'
+               ACCEPT WS-NM-CONTATO
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-NM-CONTATO)) = 0
+                   DISPLAY 'NOME EM BRANCO NAO E PERMITIDO!'
+               END-IF
+           END-PERFORM
+           .
+       P200-VERIFICA-NOME-DUPLICADO.
+           MOVE ID-CONTATO TO WS-CHAVE-ATUAL
+           SET EOF-OK TO FALSE
+           MOVE ZEROS TO ID-CONTATO
+           START CONTATOS KEY IS >= ID-CONTATO
+               INVALID KEY
+                   SET EOF-OK TO TRUE
+           END-START
+
+           PERFORM UNTIL EOF-OK OR NOME-DUPLICADO
+               READ CONTATOS NEXT RECORD
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(NM-CONTATO))
+                          = FUNCTION UPPER-CASE
+                               (FUNCTION TRIM(WS-NM-CONTATO)) THEN
+                           MOVE 'S' TO WS-NOME-DUPLICADO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE WS-CHAVE-ATUAL TO ID-CONTATO
+           .
+       P900-FIM .
+            GOBACK.
+       END PROGRAM MODULO-CADASTRAL.
