@@ -1,53 +1,130 @@
-      ******************************************************************
-      * Author:Santos
-      * Date:17/11/2021
-      * Purpose:Fazer um menu chamador de módulos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MENU-CHAMADOR.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-COM-AREA.
-          03 WS-MENSAGEM             PIC X(20).
-       77 WS-OPCAO                   PIC X.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            DISPLAY '1-Para cadastrar'
-            DISPLAY '2-Para mostrar os dados do Arquivo'
-            DISPLAY '3-Consultar cadastro'
-            DISPLAY '4-Alterar cadastro'
-            DISPLAY '5-Exclusao de cadastro'
-
-            MOVE SPACES            TO WS-OPCAO
-            DISPLAY 'Informe uma opcao: '
-            ACCEPT WS-OPCAO
-
-            EVALUATE WS-OPCAO
-               WHEN 1
-                 CALL 'D:\Codigos Cobol\bin\Modulo\bin\MODULO-CADASTRAL'
-                                                     USING WS-COM-AREA
-
-               WHEN 2
-                 CALL 'D:\Codigos Cobol\bin\Modulo\bin\MODULO-LEITURA'
-                                                     USING WS-COM-AREA
-
-               WHEN 3
-                 CALL 'D:\Codigos Cobol\bin\Modulo\bin\MODULO-CONSULTAR'
-                                                     USING WS-COM-AREA
-
-               WHEN 4
-                 CALL 'D:\Codigos Cobol\bin\Modulo\bin\MODULO-ALT-CAD'
-                                                     USING WS-COM-AREA
-
-               WHEN 5
-                 CALL 'D:\Codigos Cobol\bin\Modulo\bin\MODULO-EXCLUIR'
-                                                     USING WS-COM-AREA
-               WHEN OTHER
-                   DISPLAY 'OPCAO INVALIDA!'
-            END-EVALUATE
-            .
-            STOP RUN.
-       END PROGRAM MENU-CHAMADOR.
+      ******************************************************************
+      * Author:Santos
+      * Date:17/11/2021
+      * Purpose:Fazer um menu chamador de módulos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-CHAMADOR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONFIG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-COM-AREA.
+          03 WS-MENSAGEM             PIC X(20).
+       77 WS-OPCAO                   PIC X.
+       77 WS-PROGRAMA                PIC X(100) VALUE SPACES.
+       77 WS-USUARIO                 PIC X(10) VALUE SPACES.
+       77 WS-SENHA                   PIC X(10) VALUE SPACES.
+       77 WS-ACESSO                  PIC X VALUE 'N'.
+          88 ACESSO-AUTORIZADO       VALUE 'S'.
+          COPY CONFIG-WS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+
+            DISPLAY '1-Para cadastrar'
+            DISPLAY '2-Para mostrar os dados do Arquivo'
+            DISPLAY '3-Consultar cadastro'
+            DISPLAY '4-Alterar cadastro'
+            DISPLAY '5-Exclusao de cadastro'
+            DISPLAY '6-Exportar contatos para CSV'
+            DISPLAY '7-Importar contatos em lote'
+
+            MOVE SPACES            TO WS-OPCAO
+            DISPLAY 'Informe uma opcao: '
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+               WHEN 1
+                 STRING FUNCTION TRIM(WS-CAMINHO-MODULOS)
+                        DELIMITED BY SIZE
+                        'MODULO-CADASTRAL' DELIMITED BY SIZE
+                   INTO WS-PROGRAMA
+                 END-STRING
+                 CALL WS-PROGRAMA                   USING WS-COM-AREA
+
+               WHEN 2
+                 STRING FUNCTION TRIM(WS-CAMINHO-MODULOS)
+                        DELIMITED BY SIZE
+                        'MODULO-LEITURA'   DELIMITED BY SIZE
+                   INTO WS-PROGRAMA
+                 END-STRING
+                 CALL WS-PROGRAMA                   USING WS-COM-AREA
+
+               WHEN 3
+                 STRING FUNCTION TRIM(WS-CAMINHO-MODULOS)
+                        DELIMITED BY SIZE
+                        'MODULO-CONSULTAR' DELIMITED BY SIZE
+                   INTO WS-PROGRAMA
+                 END-STRING
+                 CALL WS-PROGRAMA                   USING WS-COM-AREA
+
+               WHEN 4
+                 PERFORM P200-VALIDA-ACESSO
+                 IF ACESSO-AUTORIZADO THEN
+                     STRING FUNCTION TRIM(WS-CAMINHO-MODULOS)
+                            DELIMITED BY SIZE
+                            'MODULO-ALT-CAD'   DELIMITED BY SIZE
+                       INTO WS-PROGRAMA
+                     END-STRING
+                     CALL WS-PROGRAMA                 USING WS-COM-AREA
+                 END-IF
+
+               WHEN 5
+                 PERFORM P200-VALIDA-ACESSO
+                 IF ACESSO-AUTORIZADO THEN
+                     STRING FUNCTION TRIM(WS-CAMINHO-MODULOS)
+                            DELIMITED BY SIZE
+                            'MODULO-EXCLUIR'   DELIMITED BY SIZE
+                       INTO WS-PROGRAMA
+                     END-STRING
+                     CALL WS-PROGRAMA                 USING WS-COM-AREA
+                 END-IF
+
+               WHEN 6
+                 STRING FUNCTION TRIM(WS-CAMINHO-MODULOS)
+                        DELIMITED BY SIZE
+                        'MODULO-EXPORTA-CSV' DELIMITED BY SIZE
+                   INTO WS-PROGRAMA
+                 END-STRING
+                 CALL WS-PROGRAMA                   USING WS-COM-AREA
+
+               WHEN 7
+                 STRING FUNCTION TRIM(WS-CAMINHO-MODULOS)
+                        DELIMITED BY SIZE
+                        'MODULO-IMPORTA-LOTE' DELIMITED BY SIZE
+                   INTO WS-PROGRAMA
+                 END-STRING
+                 CALL WS-PROGRAMA                   USING WS-COM-AREA
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA!'
+            END-EVALUATE
+            .
+            STOP RUN.
+           COPY CONFIG-CARREGA.
+       P200-VALIDA-ACESSO.
+           MOVE 'N' TO WS-ACESSO
+           DISPLAY 'Usuario:'
+           ACCEPT WS-USUARIO
+           DISPLAY 'Senha:'
+           ACCEPT WS-SENHA
+           IF WS-USUARIO EQUAL 'ADMIN' AND WS-SENHA EQUAL '1234' THEN
+               SET ACESSO-AUTORIZADO TO TRUE
+           ELSE
+               DISPLAY 'USUARIO OU SENHA INVALIDOS! ACESSO NEGADO.'
+           END-IF
+           .
+       END PROGRAM MENU-CHAMADOR.
