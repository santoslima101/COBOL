@@ -0,0 +1,15 @@
+       77 WS-FS-CONFIG             PIC 99.
+          88 FS-CONFIG-OK          VALUE 0.
+       77 WS-CAMINHO-DADOS         PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-MODULOS       PIC X(100) VALUE SPACES.
+       77 WS-CFG-LINHA1            PIC X(100) VALUE SPACES.
+       77 WS-CFG-LINHA2            PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-LOG           PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-REL           PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-ORDEM         PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-CSV           PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-LOTE          PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-CONTROLE      PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-SORT          PIC X(100) VALUE SPACES.
+       77 WS-CAMINHO-DADOS-BAK     PIC X(100) VALUE SPACES.
+       77 WS-LEN-MODULOS           PIC 9(03) VALUE ZEROS.
