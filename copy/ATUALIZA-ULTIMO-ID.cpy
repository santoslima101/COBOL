@@ -0,0 +1,60 @@
+       P150-ATUALIZA-CONTROLE.
+           MOVE 1 TO CHAVE-CONTROLE
+
+           MOVE 0 TO WS-TENTATIVAS
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT FS-CONTROLE-BLOQUEIO OR
+                         WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+               OPEN I-O CONTROLE-ID
+               IF FS-CONTROLE-BLOQUEIO THEN
+                   ADD 1 TO WS-TENTATIVAS
+                   DISPLAY 'CONTROLE_ID.DAT EM USO POR OUTRO PROCESSO,'
+                           ' TENTANDO ABRIR NOVAMENTE...'
+               END-IF
+           END-PERFORM
+
+           IF WS-FS-CONTROLE EQUAL 35 THEN
+               OPEN OUTPUT CONTROLE-ID
+               MOVE 1 TO CHAVE-CONTROLE
+               MOVE 0 TO ULTIMO-ID
+               WRITE REG-CONTROLE
+               CLOSE CONTROLE-ID
+               OPEN I-O CONTROLE-ID
+           END-IF
+
+           IF FS-CONTROLE-OK THEN
+               READ CONTROLE-ID
+                   INVALID KEY
+                       MOVE 0 TO ULTIMO-ID
+               END-READ
+               IF WS-ID-MAXIMO > ULTIMO-ID THEN
+                   MOVE WS-ID-MAXIMO TO ULTIMO-ID
+
+                   MOVE 0 TO WS-TENTATIVAS
+                   PERFORM WITH TEST AFTER
+                           UNTIL NOT FS-CONTROLE-BLOQUEIO OR
+                                 WS-TENTATIVAS >= WS-MAX-TENTATIVAS
+                       REWRITE REG-CONTROLE
+                       IF FS-CONTROLE-BLOQUEIO THEN
+                           ADD 1 TO WS-TENTATIVAS
+                           DISPLAY 'CONTROLE_ID.DAT EM USO POR OUTRO'
+                                   ' PROCESSO, TENTANDO GRAVAR'
+                                   ' NOVAMENTE...'
+                       END-IF
+                   END-PERFORM
+                   IF FS-CONTROLE-BLOQUEIO THEN
+                       DISPLAY 'NAO FOI POSSIVEL ATUALIZAR O CONTROLE'
+                               ' DE ID: ARQUIVO CONTINUA EM USO.'
+                   END-IF
+               END-IF
+               CLOSE CONTROLE-ID
+           ELSE
+               IF FS-CONTROLE-BLOQUEIO THEN
+                   DISPLAY 'CONTROLE_ID.DAT EM USO POR OUTRO PROCESSO.'
+                           ' TENTE NOVAMENTE MAIS TARDE.'
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR O CONTROLE DE ID!'
+                   DISPLAY 'FILE STATUS:' WS-FS-CONTROLE
+               END-IF
+           END-IF
+           .
