@@ -0,0 +1,10 @@
+       01 REG-CONTATOS.
+          03 ID-CONTATO              PIC 9(06).
+          03 NM-CONTATO              PIC X(20).
+          03 FONE-CONTATO            PIC X(15).
+          03 EMAIL-CONTATO           PIC X(40).
+          03 ENDERECO-CONTATO        PIC X(40).
+          03 STATUS-CONTATO          PIC X(01).
+             88 CONTATO-ATIVO        VALUE 'A'.
+             88 CONTATO-INATIVO      VALUE 'I'.
+          03 CATEGORIA-CONTATO       PIC X(10).
