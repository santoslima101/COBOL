@@ -0,0 +1 @@
+       01 REG-CONFIG               PIC X(100).
