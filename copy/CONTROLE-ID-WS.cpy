@@ -0,0 +1,9 @@
+       77 WS-FS-CONTROLE           PIC 99.
+          88 FS-CONTROLE-OK        VALUE 0.
+      *status de conflito de bloqueio quando outro processo
+      *esta usando o mesmo controle_id.dat ao mesmo tempo
+          88 FS-CONTROLE-BLOQUEIO  VALUE 91 99.
+      *indica se P150-PROXIMO-ID conseguiu gerar e gravar um novo
+      *ULTIMO-ID; o chamador deve checar antes de gravar o contato
+       77 WS-ID-GERADO             PIC X VALUE 'N'.
+          88 ID-GERADO-OK          VALUE 'S'.
