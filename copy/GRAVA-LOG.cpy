@@ -0,0 +1,32 @@
+       P500-GRAVA-LOG.
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-HORA FROM TIME
+
+           OPEN EXTEND LOG-TRANSACOES
+           IF WS-FS-LOG EQUAL 35 THEN
+               OPEN OUTPUT LOG-TRANSACOES
+           END-IF
+
+           IF FS-LOG-OK THEN
+               MOVE SPACES TO WS-LOG-LINHA
+               STRING WS-LOG-DATA     DELIMITED BY SIZE
+                      ' '             DELIMITED BY SIZE
+                      WS-LOG-HORA     DELIMITED BY SIZE
+                      ' '             DELIMITED BY SIZE
+                      WS-LOG-OPERACAO DELIMITED BY SIZE
+                      ' ID:'          DELIMITED BY SIZE
+                      WS-LOG-ID       DELIMITED BY SIZE
+                      ' ANTES:'       DELIMITED BY SIZE
+                      WS-LOG-ANTES    DELIMITED BY SIZE
+                      ' DEPOIS:'      DELIMITED BY SIZE
+                      WS-LOG-DEPOIS   DELIMITED BY SIZE
+                 INTO WS-LOG-LINHA
+               END-STRING
+               MOVE WS-LOG-LINHA TO REG-LOG
+               WRITE REG-LOG
+               CLOSE LOG-TRANSACOES
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O LOG DE TRANSACOES!'
+               DISPLAY 'FILE STATUS:' WS-FS-LOG
+           END-IF
+           .
