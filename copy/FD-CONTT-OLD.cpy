@@ -0,0 +1,3 @@
+       01 REG-CONTATOS-ANTIGO.
+          03 ID-CONTATO-ANTIGO       PIC 9(02).
+          03 NM-CONTATO-ANTIGO       PIC X(20).
