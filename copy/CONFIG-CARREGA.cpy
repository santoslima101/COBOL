@@ -0,0 +1,82 @@
+       P100-CARREGA-CONFIG.
+           ACCEPT WS-CAMINHO-DADOS FROM ENVIRONMENT 'CONTATOS_DATA_PATH'
+           ACCEPT WS-CAMINHO-MODULOS
+                                FROM ENVIRONMENT 'CONTATOS_MODULOS_DIR'
+
+           IF WS-CAMINHO-DADOS = SPACES
+              OR WS-CAMINHO-MODULOS = SPACES THEN
+               OPEN INPUT CONFIG-FILE
+               IF FS-CONFIG-OK THEN
+                   READ CONFIG-FILE INTO WS-CFG-LINHA1
+                       AT END CONTINUE
+                   END-READ
+                   READ CONFIG-FILE INTO WS-CFG-LINHA2
+                       AT END CONTINUE
+                   END-READ
+                   IF WS-CAMINHO-DADOS = SPACES THEN
+                       MOVE WS-CFG-LINHA1 TO WS-CAMINHO-DADOS
+                   END-IF
+                   IF WS-CAMINHO-MODULOS = SPACES THEN
+                       MOVE WS-CFG-LINHA2 TO WS-CAMINHO-MODULOS
+                   END-IF
+                   CLOSE CONFIG-FILE
+               END-IF
+           END-IF
+
+           IF WS-CAMINHO-DADOS = SPACES THEN
+               MOVE 'D:\Codigos Cobol\bin\Modulo\bin\contatos.dat'
+                                              TO WS-CAMINHO-DADOS
+           END-IF
+           IF WS-CAMINHO-MODULOS = SPACES THEN
+               MOVE 'D:\Codigos Cobol\bin\Modulo\bin\'
+                                              TO WS-CAMINHO-MODULOS
+           END-IF
+
+      *garante que WS-CAMINHO-MODULOS termina com separador antes de
+      *concatenar nomes de arquivo, para quem configurar o diretorio
+      *sem a barra final (ex.: CONTATOS_MODULOS_DIR=/opt/contatos)
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CAMINHO-MODULOS))
+                                              TO WS-LEN-MODULOS
+           IF WS-CAMINHO-MODULOS(WS-LEN-MODULOS:1) NOT = '\'
+              AND WS-CAMINHO-MODULOS(WS-LEN-MODULOS:1) NOT = '/' THEN
+               STRING FUNCTION TRIM(WS-CAMINHO-MODULOS) DELIMITED BY
+                      SIZE
+                      '/'                      DELIMITED BY SIZE
+                 INTO WS-CAMINHO-MODULOS
+               END-STRING
+           END-IF
+
+           STRING FUNCTION TRIM(WS-CAMINHO-DADOS) DELIMITED BY SIZE
+                  '.bak'                       DELIMITED BY SIZE
+             INTO WS-CAMINHO-DADOS-BAK
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-CAMINHO-MODULOS) DELIMITED BY SIZE
+                  'transacoes.log'             DELIMITED BY SIZE
+             INTO WS-CAMINHO-LOG
+           END-STRING
+           STRING FUNCTION TRIM(WS-CAMINHO-MODULOS) DELIMITED BY SIZE
+                  'relatorio_contatos.txt'     DELIMITED BY SIZE
+             INTO WS-CAMINHO-REL
+           END-STRING
+           STRING FUNCTION TRIM(WS-CAMINHO-MODULOS) DELIMITED BY SIZE
+                  'contatos_ordem.tmp'         DELIMITED BY SIZE
+             INTO WS-CAMINHO-ORDEM
+           END-STRING
+           STRING FUNCTION TRIM(WS-CAMINHO-MODULOS) DELIMITED BY SIZE
+                  'contatos.csv'               DELIMITED BY SIZE
+             INTO WS-CAMINHO-CSV
+           END-STRING
+           STRING FUNCTION TRIM(WS-CAMINHO-MODULOS) DELIMITED BY SIZE
+                  'contatos_lote.txt'          DELIMITED BY SIZE
+             INTO WS-CAMINHO-LOTE
+           END-STRING
+           STRING FUNCTION TRIM(WS-CAMINHO-MODULOS) DELIMITED BY SIZE
+                  'controle_id.dat'            DELIMITED BY SIZE
+             INTO WS-CAMINHO-CONTROLE
+           END-STRING
+           STRING FUNCTION TRIM(WS-CAMINHO-MODULOS) DELIMITED BY SIZE
+                  'wordem.tmp'                 DELIMITED BY SIZE
+             INTO WS-CAMINHO-SORT
+           END-STRING
+           .
