@@ -0,0 +1 @@
+       01 REG-LOG                  PIC X(100).
