@@ -0,0 +1,9 @@
+       77 WS-FS-LOG                PIC 99.
+          88 FS-LOG-OK             VALUE 0.
+       77 WS-LOG-DATA              PIC 9(08).
+       77 WS-LOG-HORA              PIC 9(08).
+       77 WS-LOG-OPERACAO          PIC X(10).
+       77 WS-LOG-ID                PIC 9(06).
+       77 WS-LOG-ANTES             PIC X(20).
+       77 WS-LOG-DEPOIS            PIC X(20).
+       77 WS-LOG-LINHA             PIC X(100).
