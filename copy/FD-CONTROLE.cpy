@@ -0,0 +1,3 @@
+       01 REG-CONTROLE.
+          03 CHAVE-CONTROLE          PIC 9(01).
+          03 ULTIMO-ID               PIC 9(06).
