@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author:Santos Lima
+      * Date:17/11/2021
+      * Purpose:Exportar Contatos para CSV
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO-EXPORTA-CSV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CAMINHO-DADOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT ARQUIVO-CSV ASSIGN TO
+               WS-CAMINHO-CSV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+               SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *NÃO COPIE O TITULO COM O FD
+       FD CONTATOS.
+          COPY FD-CONTT.
+
+       FD ARQUIVO-CSV.
+       01 REG-CSV                      PIC X(200).
+
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-FS-CSV                PIC 99.
+          88 FS-CSV-OK             VALUE 0.
+       77 WS-CONT                  PIC 9(0003) VALUE ZEROS.
+       01 WS-LINHA-CSV              PIC X(200) VALUE SPACES.
+       01 WS-CSV-NOME               PIC X(20) VALUE SPACES.
+       01 WS-CSV-FONE               PIC X(15) VALUE SPACES.
+       01 WS-CSV-EMAIL              PIC X(40) VALUE SPACES.
+       01 WS-CSV-ENDERECO           PIC X(40) VALUE SPACES.
+       01 WS-CSV-CATEGORIA          PIC X(10) VALUE SPACES.
+          COPY CONFIG-WS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM           PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+            DISPLAY '***EXPORTACAO DE CONTATOS PARA CSV***'
+            PERFORM P3OO-EXPORTAR THRU P300-FIM
+            PERFORM P900-FIM
+           .
+       P3OO-EXPORTAR.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+
+           OPEN INPUT CONTATOS
+           IF FS-OK THEN
+               OPEN OUTPUT ARQUIVO-CSV
+               IF NOT FS-CSV-OK THEN
+                   DISPLAY 'ERRO AO ABRIR O ARQUIVO CSV!'
+               ELSE
+                   MOVE SPACES TO REG-CSV
+                   STRING 'ID,"NOME","TELEFONE","EMAIL",'
+                                                 DELIMITED BY SIZE
+                          '"ENDERECO",SITUACAO,"CATEGORIA"'
+                                                 DELIMITED BY SIZE
+                     INTO REG-CSV
+                   END-STRING
+                   WRITE REG-CSV
+
+                   PERFORM UNTIL EOF-OK
+                       READ CONTATOS
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               IF CONTATO-INATIVO THEN
+                                   CONTINUE
+                               ELSE
+                                   ADD 1 TO WS-CONT
+                                   PERFORM P400-GRAVA-LINHA-CSV
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE ARQUIVO-CSV
+                   DISPLAY 'CONTATOS EXPORTADOS: ' WS-CONT
+               END-IF
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS!'
+               DISPLAY 'FILE STATUS:' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+           .
+       P300-FIM.
+          COPY CONFIG-CARREGA.
+       P400-GRAVA-LINHA-CSV.
+           MOVE NM-CONTATO        TO WS-CSV-NOME
+           MOVE FONE-CONTATO      TO WS-CSV-FONE
+           MOVE EMAIL-CONTATO     TO WS-CSV-EMAIL
+           MOVE ENDERECO-CONTATO  TO WS-CSV-ENDERECO
+           MOVE CATEGORIA-CONTATO TO WS-CSV-CATEGORIA
+      *INSPECT REPLACING exige operandos do mesmo tamanho, por isso
+      *aspas embutidas sao trocadas por apostrofo (nao duplicadas)
+      *para nao quebrar o campo delimitado por aspas no CSV
+           INSPECT WS-CSV-NOME      REPLACING ALL '"' BY "'"
+           INSPECT WS-CSV-FONE      REPLACING ALL '"' BY "'"
+           INSPECT WS-CSV-EMAIL     REPLACING ALL '"' BY "'"
+           INSPECT WS-CSV-ENDERECO  REPLACING ALL '"' BY "'"
+           INSPECT WS-CSV-CATEGORIA REPLACING ALL '"' BY "'"
+
+           MOVE SPACES TO WS-LINHA-CSV
+           STRING ID-CONTATO                       DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-NOME)        DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-FONE)        DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-EMAIL)       DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-ENDERECO)    DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  'ATIVO'                           DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CATEGORIA)   DELIMITED BY SIZE
+                  '"'                               DELIMITED BY SIZE
+             INTO WS-LINHA-CSV
+           END-STRING
+           MOVE WS-LINHA-CSV TO REG-CSV
+           WRITE REG-CSV
+           .
+       P900-FIM.
+            GOBACK.
+       END PROGRAM MODULO-EXPORTA-CSV.
