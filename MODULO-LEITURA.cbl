@@ -1,87 +1,379 @@
-      ******************************************************************
-      * Author:Santos Lima
-      * Date:17/11/2021
-      * Purpose:Ler Contatos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODULO-LEITURA.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'D:\Codigos Cobol\bin\Modulo\bin\contatos.dat'
-               ORGANISATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS ID-CONTATO
-               FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-      *NÃO COPIE O TITULO COM O FD
-       FD CONTATOS.
-          COPY FD-CONTT.
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO              PIC X(22) VALUE SPACES.
-      *O FILLER REDEFINES preenche os espaços vazios
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO         PIC 9(02).
-          03 WS-NM-CONTATO         PIC X(20).
-       77 WS-FS                    PIC 99.
-          88 FS-OK                 VALUE 0.
-       77 WS-EOF                   PIC X.
-          88 EOF-OK                VALUE 'S' FALSE 'N'.
-       77 WS-EXIT                  PIC X.
-          88 EXIT-OK               VALUE 'f' FALSE 'N'.
-       77 WS-CONT                  PIC 9(0003) VALUE ZEROS.
-
-       LINKAGE SECTION.
-       01 LK-COM-AREA.
-          03 LK-MENSAGEM           PIC X(20).
-
-       PROCEDURE DIVISION USING LK-COM-AREA.
-       MAIN-PROCEDURE.
-            DISPLAY '***LISTAGEM DE CONTATOS***'
-            SET EXIT-OK            TO FALSE
-            PERFORM P3OO-LISTAR THRU P300-FIM
-            PERFORM P900-FIM
-           .
-       P3OO-LISTAR.
-           SET EOF-OK              TO FALSE
-           SET FS-OK               TO TRUE
-           SET WS-CONT             TO 0.
-
-           OPEN INPUT CONTATOS
-
-           IF FS-OK THEN
-                   PERFORM UNTIL EOF-OK
-                   READ CONTATOS INTO WS-REGISTRO
-                       AT END
-                           SET EOF-OK TO TRUE
-                       NOT AT END
-                           ADD 1      TO WS-CONT
-                           DISPLAY 'REGISTRO:'
-                                   WS-CONT
-                                   ': '
-                                   WS-ID-CONTATO
-                                   ' - '
-                                   WS-NM-CONTATO
-                   END-READ
-               END-PERFORM
-           ELSE
-              DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTATOS'
-              DISPLAY 'FILE STATUS: ' WS-FS
-           END-IF
-
-
-           CLOSE CONTATOS
-
-           .
-       P300-FIM.
-       P900-FIM .
-            GOBACK.
-       END PROGRAM MODULO-LEITURA.
+      ******************************************************************
+      * Author:Santos Lima
+      * Date:17/11/2021
+      * Purpose:Ler Contatos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODULO-LEITURA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO WS-CAMINHO-DADOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-CONTATO
+               FILE STATUS IS WS-FS.
+
+               SELECT WORK-ORDENACAO ASSIGN TO WS-CAMINHO-SORT.
+
+               SELECT CONTATOS-ORD ASSIGN TO
+               WS-CAMINHO-ORDEM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-ORD.
+
+               SELECT RELATORIO ASSIGN TO
+               WS-CAMINHO-REL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+               SELECT CONFIG-FILE ASSIGN TO 'sistema.cfg'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONFIG.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *NÃO COPIE O TITULO COM O FD
+       FD CONTATOS.
+          COPY FD-CONTT.
+
+      *Arquivo de trabalho usado so para ordenar por nome
+       SD WORK-ORDENACAO.
+       01 REG-ORDENACAO.
+          03 ORD-ID-CONTATO            PIC 9(06).
+          03 ORD-NM-CONTATO            PIC X(20).
+          03 ORD-RESTO                 PIC X(106).
+
+       FD CONTATOS-ORD.
+       01 REG-CONTATOS-ORD             PIC X(132).
+
+       FD RELATORIO.
+       01 REG-RELATORIO                PIC X(80).
+
+       FD CONFIG-FILE.
+          COPY FD-CONFIG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO              PIC X(132) VALUE SPACES.
+      *O FILLER REDEFINES preenche os espaços vazios
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO         PIC 9(06).
+          03 WS-NM-CONTATO         PIC X(20).
+          03 WS-FONE-CONTATO       PIC X(15).
+          03 WS-EMAIL-CONTATO      PIC X(40).
+          03 WS-ENDERECO-CONTATO   PIC X(40).
+          03 WS-STATUS-CONTATO     PIC X(01).
+             88 WS-CONTATO-INATIVO VALUE 'I'.
+          03 WS-CATEGORIA-CONTATO  PIC X(10).
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-FS-ORD                PIC 99.
+          88 FS-ORD-OK             VALUE 0.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                  PIC X.
+          88 EXIT-OK               VALUE 'f' FALSE 'N'.
+       77 WS-CONT                  PIC 9(0003) VALUE ZEROS.
+       77 WS-CONT-ATIVOS           PIC 9(0003) VALUE ZEROS.
+       77 WS-CONT-INATIVOS         PIC 9(0003) VALUE ZEROS.
+       77 WS-FS-REL                PIC 99.
+          88 FS-REL-OK             VALUE 0.
+       77 WS-MODO-SAIDA            PIC X VALUE 'T'.
+          88 SAIDA-TELA            VALUE 'T'.
+          88 SAIDA-RELATORIO       VALUE 'R'.
+       77 WS-NUM-PAGINA            PIC 9(003) VALUE ZEROS.
+       77 WS-LINHAS-PAGINA         PIC 9(003) VALUE ZEROS.
+       77 WS-MAX-LINHAS-PAGINA     PIC 9(003) VALUE 20.
+       01 WS-LINHA-REL             PIC X(80) VALUE SPACES.
+       77 WS-OP-FILTRO             PIC X VALUE 'T'.
+          88 FILTRO-TODOS          VALUE 'T'.
+          88 FILTRO-FAIXA          VALUE 'F'.
+          88 FILTRO-NOME           VALUE 'N'.
+          88 FILTRO-CATEGORIA      VALUE 'C'.
+       77 WS-ID-INI                PIC 9(06) VALUE ZEROS.
+       77 WS-ID-FIM                PIC 9(06) VALUE ZEROS.
+       77 WS-NM-FILTRO             PIC X(20) VALUE SPACES.
+       77 WS-CATEGORIA-FILTRO      PIC X(10) VALUE SPACES.
+       77 WS-NOME-OK               PIC X VALUE 'N'.
+          88 NOME-CONTEM           VALUE 'S'.
+       77 WS-TAM-FILTRO            PIC 9(02) VALUE ZEROS.
+       77 WS-TAM-MAX               PIC 9(02) VALUE ZEROS.
+       77 WS-POS                   PIC 9(02) VALUE ZEROS.
+       77 WS-INCLUI-INATIVOS       PIC X VALUE 'N'.
+          88 INCLUI-INATIVOS       VALUE 'S'.
+       77 WS-OP-ORDEM               PIC X VALUE 'I'.
+          88 ORDEM-ID               VALUE 'I'.
+          88 ORDEM-NOME             VALUE 'N'.
+       77 WS-LINHAS-POR-PAGINA-TELA PIC 9(003) VALUE 10.
+       77 WS-LINHAS-TELA-ATUAL      PIC 9(003) VALUE ZEROS.
+       77 WS-PAUSA                  PIC X VALUE SPACES.
+          COPY CONFIG-WS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM           PIC X(20).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-CARREGA-CONFIG
+            DISPLAY '***LISTAGEM DE CONTATOS***'
+            SET EXIT-OK            TO FALSE
+            PERFORM P3OO-LISTAR THRU P300-FIM
+            PERFORM P900-FIM
+           .
+       P3OO-LISTAR.
+           SET EOF-OK              TO FALSE
+           SET FS-OK               TO TRUE
+           SET WS-CONT             TO 0.
+           SET WS-CONT-ATIVOS      TO 0.
+           SET WS-CONT-INATIVOS    TO 0.
+           SET WS-NUM-PAGINA       TO 0.
+           SET WS-LINHAS-PAGINA    TO 0.
+           SET WS-LINHAS-TELA-ATUAL TO 0.
+
+           DISPLAY 'Saida: <T>ela ou <R>elatorio impresso?'
+           ACCEPT WS-MODO-SAIDA
+
+           IF SAIDA-RELATORIO THEN
+               OPEN OUTPUT RELATORIO
+               IF NOT FS-REL-OK THEN
+                   DISPLAY 'ERRO AO ABRIR O RELATORIO, USANDO A TELA!'
+                   SET SAIDA-TELA TO TRUE
+               ELSE
+                   PERFORM P410-CABECALHO-REL
+               END-IF
+           END-IF
+
+           DISPLAY 'Filtro: <T>odos,<F>aixa de ID,<N>ome parcial ou'
+                   ' <C>ategoria?'
+           ACCEPT WS-OP-FILTRO
+
+           EVALUATE TRUE
+               WHEN FILTRO-FAIXA
+                   DISPLAY 'ID inicial:'
+                   ACCEPT WS-ID-INI
+                   DISPLAY 'ID final:'
+                   ACCEPT WS-ID-FIM
+               WHEN FILTRO-NOME
+                   DISPLAY 'Parte do nome a procurar:'
+                   ACCEPT WS-NM-FILTRO
+               WHEN FILTRO-CATEGORIA
+                   DISPLAY 'Categoria a procurar:'
+                   ACCEPT WS-CATEGORIA-FILTRO
+               WHEN OTHER
+                   SET FILTRO-TODOS TO TRUE
+           END-EVALUATE
+
+           DISPLAY 'Incluir contatos inativos? <S>im ou <N>ao'
+           ACCEPT WS-INCLUI-INATIVOS
+
+           DISPLAY 'Ordenar por: <I>D ou <N>ome?'
+           ACCEPT WS-OP-ORDEM
+
+           IF ORDEM-NOME THEN
+               PERFORM P430-LISTAR-POR-NOME
+           ELSE
+               PERFORM P440-LISTAR-POR-ID
+           END-IF
+
+           IF SAIDA-RELATORIO AND FS-REL-OK THEN
+               PERFORM P420-RODAPE-REL
+               CLOSE RELATORIO
+               DISPLAY 'RELATORIO GRAVADO EM: '
+                    FUNCTION TRIM(WS-CAMINHO-REL)
+           END-IF
+
+           PERFORM P425-SUMARIO
+           .
+       P300-FIM.
+          COPY CONFIG-CARREGA.
+       P425-SUMARIO.
+           IF SAIDA-TELA THEN
+               DISPLAY '--------------------------------------------'
+               DISPLAY 'TOTAL DE CONTATOS LISTADOS: ' WS-CONT
+               DISPLAY '   ATIVOS..: ' WS-CONT-ATIVOS
+               DISPLAY '   INATIVOS: ' WS-CONT-INATIVOS
+           END-IF
+           .
+       P430-LISTAR-POR-NOME.
+           SORT WORK-ORDENACAO ON ASCENDING KEY ORD-NM-CONTATO
+               USING CONTATOS
+               GIVING CONTATOS-ORD
+
+           OPEN INPUT CONTATOS-ORD
+
+           IF FS-ORD-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS-ORD INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           PERFORM P402-FILTRA-E-IMPRIME
+                   END-READ
+               END-PERFORM
+           ELSE
+              DISPLAY 'ERRO AO ORDENAR O ARQUIVO DE CONTATOS'
+              DISPLAY 'FILE STATUS: ' WS-FS-ORD
+           END-IF
+
+           CLOSE CONTATOS-ORD
+           .
+       P440-LISTAR-POR-ID.
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               IF FILTRO-FAIXA THEN
+                   MOVE WS-ID-INI TO ID-CONTATO
+                   START CONTATOS KEY IS >= ID-CONTATO
+                       INVALID KEY
+                           SET EOF-OK TO TRUE
+                   END-START
+               END-IF
+
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT RECORD INTO WS-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF FILTRO-FAIXA AND WS-ID-CONTATO > WS-ID-FIM
+                               SET EOF-OK TO TRUE
+                           ELSE
+                               PERFORM P402-FILTRA-E-IMPRIME
+                           END-IF
+                   END-READ
+               END-PERFORM
+           ELSE
+              DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTATOS'
+              DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+           .
+       P402-FILTRA-E-IMPRIME.
+           IF FILTRO-FAIXA AND ORDEM-NOME AND
+              (WS-ID-CONTATO < WS-ID-INI OR WS-ID-CONTATO > WS-ID-FIM)
+           THEN
+               CONTINUE
+           ELSE
+               IF NOT INCLUI-INATIVOS AND WS-CONTATO-INATIVO THEN
+                   CONTINUE
+               ELSE
+                   IF FILTRO-NOME THEN
+                       PERFORM P405-VERIFICA-NOME
+                   ELSE
+                       MOVE 'S' TO WS-NOME-OK
+                       IF FILTRO-CATEGORIA THEN
+                           IF FUNCTION UPPER-CASE(WS-CATEGORIA-CONTATO)
+                              NOT =
+                              FUNCTION UPPER-CASE(WS-CATEGORIA-FILTRO)
+                           THEN
+                               MOVE 'N' TO WS-NOME-OK
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF NOME-CONTEM THEN
+                       ADD 1      TO WS-CONT
+                       IF WS-CONTATO-INATIVO THEN
+                           ADD 1  TO WS-CONT-INATIVOS
+                       ELSE
+                           ADD 1  TO WS-CONT-ATIVOS
+                       END-IF
+                       PERFORM P400-IMPRIME-REGISTRO
+                   END-IF
+               END-IF
+           END-IF
+           .
+       P400-IMPRIME-REGISTRO.
+           IF SAIDA-RELATORIO THEN
+               IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA THEN
+                   PERFORM P420-RODAPE-REL
+                   PERFORM P410-CABECALHO-REL
+               END-IF
+
+               MOVE SPACES TO WS-LINHA-REL
+               STRING WS-CONT           DELIMITED BY SIZE
+                      ' - '             DELIMITED BY SIZE
+                      WS-ID-CONTATO     DELIMITED BY SIZE
+                      ' '               DELIMITED BY SIZE
+                      WS-NM-CONTATO     DELIMITED BY SIZE
+                      ' '               DELIMITED BY SIZE
+                      WS-FONE-CONTATO   DELIMITED BY SIZE
+                 INTO WS-LINHA-REL
+               END-STRING
+               MOVE WS-LINHA-REL TO REG-RELATORIO
+               WRITE REG-RELATORIO
+               ADD 1 TO WS-LINHAS-PAGINA
+           ELSE
+               IF WS-LINHAS-TELA-ATUAL >= WS-LINHAS-POR-PAGINA-TELA THEN
+                   DISPLAY 'TECLE QUALQUER TECLA PARA CONTINUAR A'
+                           ' LISTAGEM...'
+                   ACCEPT WS-PAUSA
+                   SET WS-LINHAS-TELA-ATUAL TO 0
+               END-IF
+
+               DISPLAY 'REGISTRO:'
+                       WS-CONT
+                       ': '
+                       WS-ID-CONTATO
+                       ' - '
+                       WS-NM-CONTATO
+               DISPLAY '   Telefone: ' WS-FONE-CONTATO
+               DISPLAY '   Email...: ' WS-EMAIL-CONTATO
+               DISPLAY '   Endereco: ' WS-ENDERECO-CONTATO
+               DISPLAY '   Categoria: ' WS-CATEGORIA-CONTATO
+               IF WS-CONTATO-INATIVO THEN
+                   DISPLAY '   Situacao: INATIVO'
+               END-IF
+               ADD 1 TO WS-LINHAS-TELA-ATUAL
+           END-IF
+           .
+       P405-VERIFICA-NOME.
+           MOVE 'N' TO WS-NOME-OK
+           COMPUTE WS-TAM-FILTRO =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-NM-FILTRO))
+           IF WS-TAM-FILTRO = 0 THEN
+               MOVE 'S' TO WS-NOME-OK
+           ELSE
+               COMPUTE WS-TAM-MAX = 21 - WS-TAM-FILTRO
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL WS-POS > WS-TAM-MAX OR NOME-CONTEM
+                   IF FUNCTION UPPER-CASE
+                          (WS-NM-CONTATO(WS-POS:WS-TAM-FILTRO)) =
+                      FUNCTION UPPER-CASE
+                          (WS-NM-FILTRO(1:WS-TAM-FILTRO)) THEN
+                       MOVE 'S' TO WS-NOME-OK
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+       P410-CABECALHO-REL.
+           ADD 1 TO WS-NUM-PAGINA
+           SET WS-LINHAS-PAGINA TO 0
+           MOVE SPACES           TO REG-RELATORIO
+           MOVE '***LISTAGEM DE CONTATOS***' TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE SPACES           TO REG-RELATORIO
+           MOVE 'REG - ID     NOME                 TELEFONE'
+                                  TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE SPACES           TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           .
+       P420-RODAPE-REL.
+           MOVE SPACES           TO WS-LINHA-REL
+           STRING 'Pagina: '      DELIMITED BY SIZE
+                  WS-NUM-PAGINA   DELIMITED BY SIZE
+             INTO WS-LINHA-REL
+           END-STRING
+           MOVE SPACES           TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE WS-LINHA-REL     TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           .
+       P900-FIM .
+            GOBACK.
+       END PROGRAM MODULO-LEITURA.
